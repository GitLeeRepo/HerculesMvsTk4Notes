@@ -1,131 +1,694 @@
        IDENTIFICATION DIVISION.                                         00000100
-       PROGRAM-ID.  'VSIZEHST'.                                         00000230
-      ****************************                                      00000300
-      * PROCESS VOLUME SIZE DATA                                        00000400
-      ****************************                                      00000500
-       ENVIRONMENT DIVISION.                                            00000600
-       INPUT-OUTPUT SECTION.                                            00000700
-       FILE-CONTROL.                                                    00000800
-            SELECT VSH-FILE ASSIGN TO UT-S-SYSIN.                       00000900
-            SELECT RPT-OUT  ASSIGN TO UT-S-SYSOUT.                      00001027
-            SELECT OUT-FILE ASSIGN TO DA-S-PRGOUT.                      00001116
-                                                                        00001200
-       CONFIGURATION SECTION.                                           00001300
-       SOURCE-COMPUTER.  IBM-370.                                       00001419
-       OBJECT-COMPUTER.  IBM-370.                                       00001519
-                                                                        00001600
-       DATA DIVISION.                                                   00001700
-       FILE SECTION.                                                    00001800
-       FD  VSH-FILE                                                     00001900
-           RECORDING MODE IS F                                          00002000
-           RECORD CONTAINS 80 CHARACTERS                                00002100
-           BLOCK CONTAINS 238 RECORDS                                   00002200
-           LABEL RECORDS ARE STANDARD                                   00002300
-           DATA RECORDS IS VSH-RECORD.                                  00002400
-       01  VSH-DATA             PIC X(80).                              00002523
-                                                                        00002618
-       FD  OUT-FILE                                                     00002721
-           RECORDING MODE IS F                                          00002813
-           RECORD CONTAINS 80 CHARACTERS                                00002913
-           BLOCK CONTAINS 10 RECORDS                                    00003013
-           LABEL RECORDS ARE STANDARD                                   00003113
-           DATA RECORDS IS OUT-RECORD.                                  00003213
-       01  OUT-DATA             PIC X(80).                              00003324
-                                                                        00003426
-       FD  RPT-OUT                                                      00003527
-           LABEL RECORDS ARE OMMITTED                                   00003626
-           DATA RECORDS IS RPT-RECORD.                                  00003728
-       01  RPT-DATA             PIC X(80).                              00003827
-                                                                        00003926
-                                                                        00004012
-       WORKING-STORAGE SECTION.                                         00004100
-                                                                        00004217
-      ** RECORD LAYOUTS                                                 00004323
-       01  VSH-RECORD.                                                  00004423
-           02  FILLER           PIC A(25).                              00004523
-           02  VOLSIZE-IN       PIC 9(8).                               00004623
-           02  FILLER           PIC A(1).                               00004723
-           02  SNAPDATE-IN      PIC X(12).                              00004823
-           02  FILLER           PIC A(1).                               00004923
-           02  VOLNAME-IN       PIC X(10).                              00005023
-           02  FILLER           PIC A(23).                              00005123
-       01  OUT-HEADER.                                                  00005231
-           02  REC-TYPE-OHDR    PIC A VALUE 'H'.                        00005331
-           02  FILLER           PIC A(2).                               00005431
-           02  TITLE-HDR        PIC X(17) VALUE 'VOLUME SIZES DATA'.    00005531
-           02  FILLER           PIC A(60).                              00005631
-       01  OUT-RECORD.                                                  00005724
-           02  REC-TYPE-OUT     PIC A VALUE 'D'.                        00005831
-           02  FILLER           PIC A(2).                               00005924
-           02  VOLNAME-OUT      PIC X(10).                              00006024
-           02  FILLER           PIC A(3).                               00006124
-           02  VOLSIZE-OUT      PIC 9(8).                               00006224
-           02  FILLER           PIC A(56).                              00006324
-       01  OUT-FOOTER.                                                  00006429
-           02  REC-TYPE-OTR     PIC A VALUE 'F'.                        00006530
-           02  FILLER           PIC A(2).                               00006630
-           02  TOTAL-LABEL-OTR  PIC X(18) VALUE 'TOTAL VOLUME SIZE:'.   00006729
-           02  FILLER           PIC A(5).                               00006829
-           02  VOLSIZE-SUM-OTR  PIC 9(11).                              00006929
-           02  FILER            PIC A(43).                              00007030
-       01  RPT-RECORD.                                                  00007129
-           02  VOLNAME-RPT      PIC X(10).                              00007227
-           02  FILLER           PIC A(3).                               00007325
-           02  VOLSIZE-RPT      PIC ZZ,ZZZ,ZZ9.                         00007427
-           02  VOLSIZE-SUM-RPT  PIC ZZ,ZZZ,ZZZ,ZZ9.                     00007527
-           02  FILLER           PIC A(53).                              00007625
-       01  RPT-FOOTER.                                                  00007728
-           02  TOTAL-LABEL-FTR  PIC X(18) VALUE 'TOTAL VOLUME SIZE:'.   00007829
-           02  FILLER           PIC A(5).                               00007929
-           02  VOLSIZE-SUM-FTR  PIC ZZ,ZZZ,ZZZ,ZZ9.                     00008029
-           02  FILER            PIC A(46).                              00008129
-                                                                        00008223
-      ** VARIABLE DEC                                                   00008318
-                                                                        00008418
-       01  EOF                  PIC 9 VALUE 0.                          00008523
-       01  VOLSIZE-SUM          PIC 9(11) VALUE 0.                      00008621
-                                                                        00008717
-       PROCEDURE DIVISION.                                              00008800
-                                                                        00008900
-       MAIN-ROUTINE.                                                    00009000
-           OPEN INPUT VSH-FILE                                          00009113
-           OPEN OUTPUT RPT-OUT.                                         00009227
-           OPEN OUTPUT OUT-FILE.                                        00009313
-           PERFORM HEADER-ROUTINE.                                      00009431
-           READ VSH-FILE INTO VSH-RECORD                                00009524
-                         AT END MOVE 1 TO EOF.                          00009624
-           DISPLAY 'AND SO IT BEGINS'.                                  00009713
-           PERFORM READ-VOLSIZE-ROUTINE UNTIL EOF = 1.                  00009800
-           PERFORM FOOTER-ROUTINE.                                      00009929
-           CLOSE VSH-FILE.                                              00010013
-           CLOSE RPT-OUT                                                00010127
-           CLOSE OUT-FILE.                                              00010213
-           DISPLAY VOLSIZE-SUM                                          00010322
-           DISPLAY 'DONE'.                                              00010408
-           STOP RUN.                                                    00010500
-                                                                        00010600
-       HEADER-ROUTINE.                                                  00010731
-           WRITE OUT-DATA FROM OUT-HEADER.                              00010831
-                                                                        00010931
-       READ-VOLSIZE-ROUTINE.                                            00011000
-      *    MOVE SPACES TO OUT-RECORD.                                   00011130
-      *    MOVE SPACES TO RPT-RECORD                                    00011230
-      *    MOVE 'D' TO REC-TYPE-OUT.                                    00011330
-           MOVE VOLNAME-IN TO VOLNAME-OUT                               00011400
-           MOVE VOLNAME-IN TO VOLNAME-RPT                               00011527
-           MOVE VOLSIZE-IN TO VOLSIZE-OUT                               00011620
-           MOVE VOLSIZE-IN TO VOLSIZE-RPT                               00011727
-           ADD VOLSIZE-IN TO VOLSIZE-SUM                                00011822
-           MOVE VOLSIZE-SUM TO VOLSIZE-SUM-RPT                          00011927
-           READ VSH-FILE INTO VSH-RECORD                                00012024
-                         AT END MOVE 1 TO EOF.                          00012124
-           WRITE OUT-DATA FROM OUT-RECORD.                              00012226
-           WRITE RPT-DATA FROM RPT-RECORD.                              00012327
-      **                                                                00012400
-      **                                                                00012513
-       FOOTER-ROUTINE.                                                  00012628
-           MOVE VOLSIZE-SUM TO VOLSIZE-SUM-OTR                          00012729
-           MOVE VOLSIZE-SUM TO VOLSIZE-SUM-FTR                          00012829
-           WRITE OUT-DATA FROM OUT-FOOTER.                              00012929
-           WRITE RPT-DATA FROM RPT-FOOTER.                              00013029
-
+       PROGRAM-ID.  'VSIZEHST'.                                         00000110
+      ****************************                                      00000120
+      * PROCESS VOLUME SIZE DATA                                        00000130
+      ****************************                                      00000140
+       ENVIRONMENT DIVISION.                                            00000150
+       CONFIGURATION SECTION.                                           00000160
+       SOURCE-COMPUTER.  IBM-370.                                       00000170
+       OBJECT-COMPUTER.  IBM-370.                                       00000180
+       INPUT-OUTPUT SECTION.                                            00000190
+       FILE-CONTROL.                                                    00000200
+            SELECT VSH-FILE ASSIGN TO UT-S-SYSIN.                       00000210
+            SELECT OPTIONAL CTL-FILE ASSIGN TO UT-S-SYSCTL.             00000220
+            SELECT REJ-FILE ASSIGN TO UT-S-SYSREJ.                      00000230
+            SELECT OPTIONAL CKPT-FILE ASSIGN TO DA-S-CKPT.              00000240
+            SELECT CFW-FILE ASSIGN TO DA-S-CKPTCFW.                     00000250
+            SELECT RPT-OUT  ASSIGN TO UT-S-SYSOUT.                      00000260
+            SELECT OUT-FILE ASSIGN TO DA-S-PRGOUT.                      00000270
+            SELECT CSV-OUT-FILE ASSIGN TO DA-S-CSVOUT                   00000280
+                ORGANIZATION IS LINE SEQUENTIAL.                        00000290
+            SELECT SORT-FILE ASSIGN TO SORTWK01.                        00000300
+                                                                        00000310
+       DATA DIVISION.                                                   00000320
+       FILE SECTION.                                                    00000330
+       FD  VSH-FILE                                                     00000340
+           RECORDING MODE IS F                                          00000350
+           RECORD CONTAINS 80 CHARACTERS                                00000360
+           BLOCK CONTAINS 238 RECORDS                                   00000370
+           LABEL RECORDS ARE STANDARD                                   00000380
+           DATA RECORDS IS VSH-RECORD.                                  00000390
+       01  VSH-DATA             PIC X(80).                              00000400
+                                                                        00000410
+       FD  CTL-FILE                                                     00000420
+           RECORDING MODE IS F                                          00000430
+           RECORD CONTAINS 80 CHARACTERS                                00000440
+           LABEL RECORDS ARE STANDARD                                   00000450
+           DATA RECORDS IS CTL-DATA.                                    00000460
+       01  CTL-DATA             PIC X(80).                              00000470
+                                                                        00000480
+       FD  REJ-FILE                                                     00000490
+           RECORDING MODE IS F                                          00000500
+           RECORD CONTAINS 80 CHARACTERS                                00000510
+           LABEL RECORDS ARE STANDARD                                   00000520
+           DATA RECORDS IS REJ-RECORD.                                  00000530
+       01  REJ-DATA             PIC X(80).                              00000540
+                                                                        00000550
+       FD  CKPT-FILE                                                    00000560
+           RECORDING MODE IS F                                          00000570
+           RECORD CONTAINS 80 CHARACTERS                                00000580
+           LABEL RECORDS ARE STANDARD                                   00000590
+           DATA RECORDS IS CKPT-RECORD.                                 00000600
+       01  CKPT-DATA            PIC X(80).                              00000610
+                                                                        00000620
+       FD  CFW-FILE                                                     00000630
+           RECORDING MODE IS F                                          00000640
+           RECORD CONTAINS 80 CHARACTERS                                00000650
+           LABEL RECORDS ARE STANDARD                                   00000660
+           DATA RECORDS IS CFW-RECORD.                                  00000670
+       01  CFW-DATA             PIC X(80).                              00000680
+                                                                        00000690
+       FD  OUT-FILE                                                     00000700
+           RECORDING MODE IS F                                          00000710
+           RECORD CONTAINS 132 CHARACTERS                               00000720
+           BLOCK CONTAINS 10 RECORDS                                    00000730
+           LABEL RECORDS ARE STANDARD                                   00000740
+           DATA RECORDS IS OUT-RECORD.                                  00000750
+       01  OUT-DATA             PIC X(132).                             00000760
+                                                                        00000770
+       FD  CSV-OUT-FILE                                                 00000780
+           LABEL RECORDS ARE OMITTED                                    00000790
+           DATA RECORDS IS CSV-RECORD.                                  00000800
+       01  CSV-DATA             PIC X(80).                              00000810
+                                                                        00000820
+       FD  RPT-OUT                                                      00000830
+           LABEL RECORDS ARE OMITTED                                    00000840
+           DATA RECORDS IS RPT-RECORD.                                  00000850
+       01  RPT-DATA             PIC X(200).                             00000860
+                                                                        00000870
+       SD  SORT-FILE.                                                   00000880
+       01  SORT-RECORD.                                                 00000890
+           02  SD-VOLNAME       PIC X(10).                              00000900
+           02  SD-VOLSIZE       PIC 9(8).                               00000910
+           02  SD-SNAPDATE      PIC X(12).                              00000920
+                                                                        00000930
+       WORKING-STORAGE SECTION.                                         00000940
+                                                                        00000950
+      ** RECORD LAYOUTS                                                 00000960
+       01  VSH-RECORD.                                                  00000970
+           02  FILLER           PIC A(25).                              00000980
+           02  VOLSIZE-IN       PIC 9(8).                               00000990
+           02  FILLER           PIC A(1).                               00001000
+           02  SNAPDATE-IN      PIC X(12).                              00001010
+           02  FILLER           PIC A(1).                               00001020
+           02  VOLNAME-IN       PIC X(10).                              00001030
+           02  FILLER           PIC A(23).                              00001040
+                                                                        00001050
+       01  CTL-RECORD.                                                  00001060
+           02  THRESHOLD-IN     PIC 9(8).                               00001070
+           02  FILLER           PIC A(72).                              00001080
+                                                                        00001090
+       01  REJ-RECORD.                                                  00001100
+           02  REJ-VOLNAME      PIC X(10).                              00001110
+           02  FILLER           PIC A(2).                               00001120
+           02  REJ-VOLSIZE-DISP PIC X(8).                               00001130
+           02  FILLER           PIC A(2).                               00001140
+           02  REJ-REASON       PIC X(15).                              00001150
+           02  FILLER           PIC A(43).                              00001160
+                                                                        00001170
+       01  CKPT-RECORD.                                                 00001180
+           02  CKPT-COUNT        PIC 9(8).                              00001190
+           02  CKPT-VOLNAME      PIC X(10).                             00001200
+           02  CKPT-VOLSIZE-SUM  PIC 9(11).                             00001210
+           02  CKPT-REJECT-COUNT PIC 9(8).                              00001220
+           02  FILLER            PIC A(43).                             00001230
+                                                                        00001240
+       01  CFW-RECORD.                                                  00001250
+           02  CFW-VOLNAME      PIC X(10).                              00001260
+           02  CFW-VOLSIZE      PIC 9(8).                               00001270
+           02  CFW-SNAPDATE     PIC X(12).                              00001280
+           02  FILLER           PIC A(50).                              00001290
+                                                                        00001300
+       01  CSV-RECORD.                                                  00001310
+           02  CSV-LINE         PIC X(80).                              00001320
+                                                                        00001330
+       01  OUT-HEADER.                                                  00001340
+           02  REC-TYPE-OHDR    PIC A VALUE 'H'.                        00001350
+           02  FILLER           PIC A(2).                               00001360
+           02  TITLE-HDR        PIC X(17) VALUE 'VOLUME SIZES DATA'.    00001370
+           02  FILLER           PIC A(112).                             00001380
+       01  OUT-RECORD.                                                  00001390
+           02  REC-TYPE-OUT     PIC A VALUE 'D'.                        00001400
+           02  FILLER           PIC A(2).                               00001410
+           02  VOLNAME-OUT      PIC X(10).                              00001420
+           02  FILLER           PIC A(3).                               00001430
+           02  VOLSIZE-OUT      PIC 9(8).                               00001440
+           02  FILLER           PIC A(3).                               00001450
+           02  SNAPDATE-OUT     PIC X(12).                              00001460
+           02  FILLER           PIC A(93).                              00001470
+       01  OUT-FOOTER.                                                  00001480
+           02  REC-TYPE-OTR     PIC A VALUE 'F'.                        00001490
+           02  FILLER           PIC A(2).                               00001500
+           02  TOTAL-LABEL-OTR  PIC X(18) VALUE 'TOTAL VOLUME SIZE:'.   00001510
+           02  FILLER           PIC A(3).                               00001520
+           02  VOLSIZE-SUM-OTR  PIC 9(11).                              00001530
+           02  FILLER           PIC A(3).                               00001540
+           02  VOLUME-COUNT-OTR PIC 9(8).                               00001550
+           02  FILLER           PIC A(2).                               00001560
+           02  AVERAGE-SIZE-OTR PIC 9(9).                               00001570
+           02  FILLER           PIC A(2).                               00001580
+           02  MIN-VOLNAME-OTR  PIC X(10).                              00001590
+           02  FILLER           PIC A(1).                               00001600
+           02  MIN-VOLSIZE-OTR  PIC 9(8).                               00001610
+           02  FILLER           PIC A(2).                               00001620
+           02  MAX-VOLNAME-OTR  PIC X(10).                              00001630
+           02  FILLER           PIC A(1).                               00001640
+           02  MAX-VOLSIZE-OTR  PIC 9(8).                               00001650
+           02  FILLER           PIC A(2).                               00001660
+           02  INPUT-COUNT-OTR  PIC 9(8).                               00001670
+           02  FILLER           PIC A(1).                               00001680
+           02  OUTPUT-COUNT-OTR PIC 9(8).                               00001690
+           02  FILLER           PIC A(1).                               00001700
+           02  REJECT-COUNT-OTR PIC 9(8).                               00001710
+           02  FILLER           PIC A(5).                               00001720
+                                                                        00001730
+       01  RPT-RECORD.                                                  00001740
+           02  RANK-RPT         PIC ZZZZZZZ9.                           00001750
+           02  FILLER           PIC A(2).                               00001760
+           02  VOLNAME-RPT      PIC X(10).                              00001770
+           02  FILLER           PIC A(2).                               00001780
+           02  VOLSIZE-RPT      PIC ZZ,ZZZ,ZZ9.                         00001790
+           02  FILLER           PIC A(2).                               00001800
+           02  SNAPDATE-RPT     PIC X(12).                              00001810
+           02  FILLER           PIC A(2).                               00001820
+           02  VOLSIZE-SUM-RPT  PIC ZZ,ZZZ,ZZZ,ZZ9.                     00001830
+           02  FILLER           PIC A(138).                             00001840
+       01  RPT-FOOTER.                                                  00001850
+           02  TOTAL-LABEL-FTR  PIC X(18) VALUE 'TOTAL VOLUME SIZE:'.   00001860
+           02  FILLER           PIC A(5).                               00001870
+           02  VOLSIZE-SUM-FTR  PIC ZZ,ZZZ,ZZZ,ZZ9.                     00001880
+           02  FILLER           PIC A(163).                             00001890
+       01  RPT-COUNT-LINE.                                              00001900
+           02  LABEL-CNT        PIC X(20) VALUE                         00001910
+                'VOLUME COUNT       :'.                                 00001920
+           02  FILLER           PIC A(3).                               00001930
+           02  COUNT-RPT        PIC ZZ,ZZZ,ZZ9.                         00001940
+           02  FILLER           PIC A(167).                             00001950
+       01  RPT-AVG-LINE.                                                00001960
+           02  LABEL-AVG        PIC X(20) VALUE                         00001970
+                'AVERAGE VOLUME SIZE:'.                                 00001980
+           02  FILLER           PIC A(3).                               00001990
+           02  AVG-RPT          PIC ZZ,ZZZ,ZZZ,ZZ9.                     00002000
+           02  FILLER           PIC A(163).                             00002010
+       01  RPT-MAX-LINE.                                                00002020
+           02  LABEL-MAX        PIC X(20) VALUE                         00002030
+                'LARGEST VOLUME     :'.                                 00002040
+           02  FILLER           PIC A(2).                               00002050
+           02  MAX-VOLNAME-RPT  PIC X(10).                              00002060
+           02  FILLER           PIC A(2).                               00002070
+           02  MAX-VOLSIZE-RPT  PIC ZZ,ZZZ,ZZ9.                         00002080
+           02  FILLER           PIC A(156).                             00002090
+       01  RPT-MIN-LINE.                                                00002100
+           02  LABEL-MIN        PIC X(20) VALUE                         00002110
+                'SMALLEST VOLUME    :'.                                 00002120
+           02  FILLER           PIC A(2).                               00002130
+           02  MIN-VOLNAME-RPT  PIC X(10).                              00002140
+           02  FILLER           PIC A(2).                               00002150
+           02  MIN-VOLSIZE-RPT  PIC ZZ,ZZZ,ZZ9.                         00002160
+           02  FILLER           PIC A(156).                             00002170
+       01  RPT-RECON-LINE.                                              00002180
+           02  LABEL-RECON      PIC X(20) VALUE                         00002190
+                'IN/OUT RECONCILE   :'.                                 00002200
+           02  FILLER           PIC A(1).                               00002210
+           02  IN-LABEL-RPT     PIC X(4) VALUE 'IN: '.                  00002220
+           02  IN-RPT           PIC ZZ,ZZZ,ZZ9.                         00002230
+           02  FILLER           PIC A(2).                               00002240
+           02  OUT-LABEL-RPT    PIC X(5) VALUE 'OUT: '.                 00002250
+           02  OUT-RPT          PIC ZZ,ZZZ,ZZ9.                         00002260
+           02  FILLER           PIC A(2).                               00002270
+           02  REJ-LABEL-RPT    PIC X(5) VALUE 'REJ: '.                 00002280
+           02  REJ-RPT          PIC ZZ,ZZZ,ZZ9.                         00002290
+           02  FILLER           PIC A(2).                               00002300
+           02  RECON-STATUS-RPT PIC X(10).                              00002310
+           02  FILLER           PIC A(119).                             00002320
+       01  RPT-SUBTOTAL-HDR.                                            00002330
+           02  FILLER           PIC X(40) VALUE                         00002340
+                'VOLUME GROUP SUBTOTALS (BY NAME PREFIX)'.              00002350
+           02  FILLER           PIC A(160).                             00002360
+       01  RPT-SUBTOTAL-LINE.                                           00002370
+           02  LABEL-GRP        PIC X(7) VALUE 'GROUP: '.               00002380
+           02  GROUP-PREFIX-RPT PIC X(3).                               00002390
+           02  FILLER           PIC A(3).                               00002400
+           02  LABEL-GRP-TOT    PIC X(10) VALUE 'SUBTOTAL: '.           00002410
+           02  GROUP-TOTAL-RPT  PIC ZZ,ZZZ,ZZZ,ZZ9.                     00002420
+           02  FILLER           PIC A(163).                             00002430
+       01  RPT-ALERT-HDR.                                               00002440
+           02  FILLER           PIC X(48) VALUE                         00002450
+                '*** EXCEPTION LISTING - VOLUMES OVER LIMIT ***'.       00002460
+           02  FILLER           PIC A(152).                             00002470
+       01  RPT-ALERT-LINE.                                              00002480
+           02  ALERT-FLAG-RPT   PIC X(5) VALUE 'ALERT'.                 00002490
+           02  FILLER           PIC A(2).                               00002500
+           02  ALERT-VOLNAME-RPT PIC X(10).                             00002510
+           02  FILLER           PIC A(2).                               00002520
+           02  ALERT-VOLSIZE-RPT PIC ZZ,ZZZ,ZZ9.                        00002530
+           02  FILLER           PIC A(2).                               00002540
+           02  ALERT-SNAPDATE-RPT PIC X(12).                            00002550
+           02  FILLER           PIC A(157).                             00002560
+       01  RPT-NO-ALERT-LINE.                                           00002570
+           02  FILLER           PIC X(40) VALUE                         00002580
+                'NO VOLUMES EXCEEDED THE ALERT THRESHOLD'.              00002590
+           02  FILLER           PIC A(160).                             00002600
+                                                                        00002610
+      ** CONTROL / THRESHOLD VALUES                                     00002620
+       01  WS-THRESHOLD             PIC 9(8) VALUE 05000000.            00002630
+       01  WS-DEFAULT-THRESHOLD     PIC 9(8) VALUE 05000000.            00002640
+                                                                        00002650
+      ** RECORD / RECONCILIATION COUNTERS                               00002660
+       01  WS-INPUT-COUNT           PIC 9(8) VALUE 0.                   00002670
+       01  WS-OUTPUT-COUNT          PIC 9(8) VALUE 0.                   00002680
+       01  WS-REJECT-COUNT          PIC 9(8) VALUE 0.                   00002690
+       01  WS-VOLUME-COUNT          PIC 9(8) VALUE 0.                   00002700
+       01  WS-RANK                  PIC 9(8) VALUE 0.                   00002710
+       01  WS-AVERAGE-SIZE          PIC 9(11) VALUE 0.                  00002720
+                                                                        00002730
+      ** MIN / MAX TRACKING (SORT-FILE RETURNS DESCENDING BY SIZE,      00002740
+      ** SO THE FIRST RETURN IS THE MAX AND THE LAST IS THE MIN)        00002750
+       01  WS-MAX-VOLNAME           PIC X(10) VALUE SPACES.             00002760
+       01  WS-MAX-VOLSIZE           PIC 9(8) VALUE 0.                   00002770
+       01  WS-MIN-VOLNAME           PIC X(10) VALUE SPACES.             00002780
+       01  WS-MIN-VOLSIZE           PIC 9(8) VALUE 0.                   00002790
+       01  WS-FIRST-RETURN-SW       PIC X VALUE 'Y'.                    00002800
+                                                                        00002810
+      ** CHECKPOINT / RESTART CONTROLS - CHECKPOINTED EVERY RECORD SO   00002820
+      ** CKPT-COUNT ALWAYS MATCHES WHAT'S ALREADY IN CFW-FILE/REJ-FILE  00002830
+       01  WS-RESTART-COUNT         PIC 9(8) VALUE 0.                   00002840
+       01  WS-SKIP-COUNTER          PIC 9(8) VALUE 0.                   00002850
+                                                                        00002860
+      ** VALIDATION / DUPLICATE-DETECTION TABLE                         00002870
+       01  WS-VALID-SW              PIC X VALUE 'Y'.                    00002880
+       01  WS-DUP-FOUND-SW          PIC X VALUE 'N'.                    00002890
+       01  WS-GROUP-FOUND-SW        PIC X VALUE 'N'.                    00002900
+       01  WS-REJECT-REASON         PIC X(15) VALUE SPACES.             00002910
+       01  WS-MAX-SEEN              PIC 9(5) VALUE 20000.               00002920
+       01  WS-SEEN-COUNT            PIC 9(5) VALUE 0.                   00002930
+       01  WS-SEEN-IDX              PIC 9(5) VALUE 0.                   00002940
+       01  WS-SEEN-WARNED-SW        PIC X VALUE 'N'.                    00002950
+       01  WS-SEEN-TABLE.                                               00002960
+           02  WS-SEEN-ENTRY OCCURS 20000 TIMES                         00002970
+                             PIC X(10).                                 00002980
+                                                                        00002990
+      ** NAMING-CONVENTION PREFIX SUBTOTALS                             00003000
+       01  WS-MAX-GROUP             PIC 9(3) VALUE 500.                 00003010
+       01  WS-GROUP-COUNT           PIC 9(3) VALUE 0.                   00003020
+       01  WS-GROUP-IDX             PIC 9(3) VALUE 0.                   00003030
+       01  WS-GROUP-WARNED-SW       PIC X VALUE 'N'.                    00003040
+       01  WS-GROUP-TABLE.                                              00003050
+           02  WS-GROUP-ENTRY OCCURS 500 TIMES.                         00003060
+               03  WS-GROUP-PREFIX  PIC X(3).                           00003070
+               03  WS-GROUP-TOTAL   PIC 9(11).                          00003080
+                                                                        00003090
+      ** OVER-THRESHOLD EXCEPTION TABLE                                 00003100
+       01  WS-MAX-ALERT             PIC 9(5) VALUE 20000.               00003110
+       01  WS-ALERT-COUNT           PIC 9(5) VALUE 0.                   00003120
+       01  WS-ALERT-IDX             PIC 9(5) VALUE 0.                   00003130
+       01  WS-ALERT-WARNED-SW       PIC X VALUE 'N'.                    00003140
+       01  WS-ALERT-TABLE.                                              00003150
+           02  WS-ALERT-ENTRY OCCURS 20000 TIMES.                       00003160
+               03  WS-ALERT-VOLNAME  PIC X(10).                         00003170
+               03  WS-ALERT-VOLSIZE  PIC 9(8).                          00003180
+               03  WS-ALERT-SNAPDATE PIC X(12).                         00003190
+                                                                        00003200
+       01  EOF                      PIC 9 VALUE 0.                      00003210
+       01  WS-CFW-EOF               PIC 9 VALUE 0.                      00003220
+       01  VOLSIZE-SUM              PIC 9(11) VALUE 0.                  00003230
+       01  WS-RUNNING-SUM           PIC 9(11) VALUE 0.                  00003240
+                                                                        00003250
+       PROCEDURE DIVISION.                                              00003260
+                                                                        00003270
+       MAIN-ROUTINE.                                                    00003280
+           PERFORM READ-CONTROL-CARD-ROUTINE.                           00003290
+           PERFORM RESTART-CHECK-ROUTINE.                               00003300
+           SORT SORT-FILE                                               00003310
+               ON DESCENDING KEY SD-VOLSIZE                             00003320
+               INPUT PROCEDURE IS LOAD-VOLSIZE-ROUTINE                  00003330
+               OUTPUT PROCEDURE IS WRITE-REPORT-ROUTINE.                00003340
+           DISPLAY VOLSIZE-SUM.                                         00003350
+           DISPLAY 'DONE'.                                              00003360
+           STOP RUN.                                                    00003370
+                                                                        00003380
+       READ-CONTROL-CARD-ROUTINE.                                       00003390
+           MOVE WS-DEFAULT-THRESHOLD TO WS-THRESHOLD.                   00003400
+           OPEN INPUT CTL-FILE.                                         00003410
+           READ CTL-FILE INTO CTL-RECORD                                00003420
+               AT END                                                   00003430
+                   CONTINUE                                             00003440
+               NOT AT END                                               00003450
+                   IF THRESHOLD-IN NUMERIC AND THRESHOLD-IN > 0         00003460
+                       MOVE THRESHOLD-IN TO WS-THRESHOLD                00003470
+                   END-IF                                               00003480
+           END-READ.                                                    00003490
+           CLOSE CTL-FILE.                                              00003500
+                                                                        00003510
+       RESTART-CHECK-ROUTINE.                                           00003520
+           OPEN INPUT CKPT-FILE.                                        00003530
+           READ CKPT-FILE INTO CKPT-RECORD                              00003540
+               AT END                                                   00003550
+                   MOVE 0 TO WS-RESTART-COUNT                           00003560
+               NOT AT END                                               00003570
+                   MOVE CKPT-COUNT TO WS-RESTART-COUNT                  00003580
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT            00003590
+                   IF WS-RESTART-COUNT > 0                              00003600
+                       DISPLAY 'RESTARTING AFTER CHECKPOINT AT REC '    00003610
+                               WS-RESTART-COUNT                         00003620
+                   END-IF                                               00003630
+           END-READ.                                                    00003640
+           CLOSE CKPT-FILE.                                             00003650
+                                                                        00003660
+      **--------------------------------------------------------        00003670
+      ** SORT INPUT PROCEDURE - READS VSH-FILE, VALIDATES EACH          00003680
+      ** RECORD, CHECKPOINTS PROGRESS, AND RELEASES SURVIVORS TO        00003690
+      ** THE SORT WORK FILE FOR DESCENDING-BY-SIZE OUTPUT.              00003700
+      **--------------------------------------------------------        00003710
+       LOAD-VOLSIZE-ROUTINE.                                            00003720
+           OPEN INPUT VSH-FILE.                                         00003730
+           IF WS-RESTART-COUNT > 0                                      00003740
+               OPEN EXTEND REJ-FILE                                     00003750
+               PERFORM REPLAY-CARRY-FORWARD-ROUTINE                     00003760
+               OPEN EXTEND CFW-FILE                                     00003770
+           ELSE                                                         00003780
+               OPEN OUTPUT REJ-FILE                                     00003790
+               OPEN OUTPUT CFW-FILE                                     00003800
+           END-IF.                                                      00003810
+           DISPLAY 'AND SO IT BEGINS'.                                  00003820
+           IF WS-RESTART-COUNT > 0                                      00003830
+               PERFORM SKIP-RESTART-ROUTINE                             00003840
+                   UNTIL WS-SKIP-COUNTER >= WS-RESTART-COUNT            00003850
+                      OR EOF = 1                                        00003860
+           END-IF.                                                      00003870
+           READ VSH-FILE INTO VSH-RECORD                                00003880
+                         AT END MOVE 1 TO EOF.                          00003890
+           PERFORM VALIDATE-AND-RELEASE-ROUTINE UNTIL EOF = 1.          00003900
+           CLOSE VSH-FILE.                                              00003910
+           CLOSE REJ-FILE.                                              00003920
+           CLOSE CFW-FILE.                                              00003930
+                                                                        00003940
+      **--------------------------------------------------------        00003950
+      ** ON RESTART, THE PRE-CHECKPOINT VOLUMES ARE NOT RE-READ FROM    00003960
+      ** VSH-FILE - THEY WERE ALREADY VALIDATED ON THE ABENDED RUN AND  00003970
+      ** ARE CARRIED FORWARD IN CFW-FILE. REPLAYING THEM THROUGH        00003980
+      ** ACCUMULATE-VALID-ROUTINE RESTORES VOLSIZE-SUM, THE DUPLICATE   00003990
+      ** TABLE, THE PREFIX SUBTOTALS, AND THE ALERT LIST, AND RE-       00004000
+      ** RELEASES THEM TO THE SORT SO THE FINAL EXTRACT/REPORT/CSV      00004010
+      ** STILL CONTAIN THEM.                                            00004020
+      **--------------------------------------------------------        00004030
+       REPLAY-CARRY-FORWARD-ROUTINE.                                    00004040
+           OPEN INPUT CFW-FILE.                                         00004050
+           MOVE 0 TO WS-CFW-EOF.                                        00004060
+           READ CFW-FILE INTO CFW-RECORD                                00004070
+                         AT END MOVE 1 TO WS-CFW-EOF.                   00004080
+           PERFORM REPLAY-ONE-CFW-RECORD UNTIL WS-CFW-EOF = 1.          00004090
+           CLOSE CFW-FILE.                                              00004100
+                                                                        00004110
+       REPLAY-ONE-CFW-RECORD.                                           00004120
+           MOVE CFW-VOLNAME  TO VOLNAME-IN.                             00004130
+           MOVE CFW-VOLSIZE  TO VOLSIZE-IN.                             00004140
+           MOVE CFW-SNAPDATE TO SNAPDATE-IN.                            00004150
+           PERFORM ACCUMULATE-VALID-ROUTINE.                            00004160
+           READ CFW-FILE INTO CFW-RECORD                                00004170
+                         AT END MOVE 1 TO WS-CFW-EOF.                   00004180
+                                                                        00004190
+       SKIP-RESTART-ROUTINE.                                            00004200
+           READ VSH-FILE INTO VSH-RECORD                                00004210
+                         AT END MOVE 1 TO EOF.                          00004220
+           ADD 1 TO WS-SKIP-COUNTER.                                    00004230
+           ADD 1 TO WS-INPUT-COUNT.                                     00004240
+                                                                        00004250
+       VALIDATE-AND-RELEASE-ROUTINE.                                    00004260
+           ADD 1 TO WS-INPUT-COUNT.                                     00004270
+           PERFORM VALIDATE-RECORD-ROUTINE.                             00004280
+           IF WS-VALID-SW = 'Y'                                         00004290
+               PERFORM ACCUMULATE-VALID-ROUTINE                         00004300
+               PERFORM WRITE-CARRY-FORWARD-ROUTINE                      00004310
+           ELSE                                                         00004320
+               PERFORM WRITE-REJECT-ROUTINE                             00004330
+           END-IF.                                                      00004340
+           PERFORM WRITE-CHECKPOINT-ROUTINE.                            00004350
+           READ VSH-FILE INTO VSH-RECORD                                00004360
+                         AT END MOVE 1 TO EOF.                          00004370
+                                                                        00004380
+       VALIDATE-RECORD-ROUTINE.                                         00004390
+           MOVE 'Y' TO WS-VALID-SW.                                     00004400
+           MOVE SPACES TO WS-REJECT-REASON.                             00004410
+           MOVE 'N' TO WS-DUP-FOUND-SW.                                 00004420
+           EVALUATE TRUE                                                00004430
+               WHEN VOLSIZE-IN NOT NUMERIC                              00004440
+                   MOVE 'N' TO WS-VALID-SW                              00004450
+                   MOVE 'NON-NUMERIC' TO WS-REJECT-REASON               00004460
+               WHEN VOLSIZE-IN = ZERO                                   00004470
+                   MOVE 'N' TO WS-VALID-SW                              00004480
+                   MOVE 'ZERO-SIZE' TO WS-REJECT-REASON                 00004490
+               WHEN OTHER                                               00004500
+                   PERFORM CHECK-DUPLICATE-ROUTINE                      00004510
+                   IF WS-DUP-FOUND-SW = 'Y'                             00004520
+                       MOVE 'N' TO WS-VALID-SW                          00004530
+                       MOVE 'DUPLICATE' TO WS-REJECT-REASON             00004540
+                   END-IF                                               00004550
+           END-EVALUATE.                                                00004560
+                                                                        00004570
+       CHECK-DUPLICATE-ROUTINE.                                         00004580
+           MOVE 'N' TO WS-DUP-FOUND-SW.                                 00004590
+           IF WS-SEEN-COUNT > 0                                         00004600
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1                  00004610
+                       UNTIL WS-SEEN-IDX > WS-SEEN-COUNT                00004620
+                   IF WS-SEEN-ENTRY (WS-SEEN-IDX) = VOLNAME-IN          00004630
+                       MOVE 'Y' TO WS-DUP-FOUND-SW                      00004640
+                   END-IF                                               00004650
+               END-PERFORM                                              00004660
+           END-IF.                                                      00004670
+                                                                        00004680
+       ACCUMULATE-VALID-ROUTINE.                                        00004690
+           IF WS-SEEN-COUNT < WS-MAX-SEEN                               00004700
+               ADD 1 TO WS-SEEN-COUNT                                   00004710
+               MOVE VOLNAME-IN TO WS-SEEN-ENTRY (WS-SEEN-COUNT)         00004720
+           ELSE                                                         00004730
+               IF WS-SEEN-WARNED-SW = 'N'                               00004740
+                   DISPLAY 'WARNING - WS-SEEN-TABLE FULL AT '           00004750
+                           WS-MAX-SEEN                                  00004760
+                           ' - DUPLICATE CHECK NO LONGER COMPLETE'      00004770
+                   MOVE 'Y' TO WS-SEEN-WARNED-SW                        00004780
+               END-IF                                                   00004790
+           END-IF.                                                      00004800
+           ADD VOLSIZE-IN TO VOLSIZE-SUM.                               00004810
+           PERFORM PREFIX-SUBTOTAL-ROUTINE.                             00004820
+           IF VOLSIZE-IN > WS-THRESHOLD                                 00004830
+               PERFORM ADD-ALERT-ROUTINE                                00004840
+           END-IF.                                                      00004850
+           MOVE VOLNAME-IN  TO SD-VOLNAME.                              00004860
+           MOVE VOLSIZE-IN  TO SD-VOLSIZE.                              00004870
+           MOVE SNAPDATE-IN TO SD-SNAPDATE.                             00004880
+           RELEASE SORT-RECORD.                                         00004890
+                                                                        00004900
+       WRITE-CARRY-FORWARD-ROUTINE.                                     00004910
+           MOVE VOLNAME-IN  TO CFW-VOLNAME.                             00004920
+           MOVE VOLSIZE-IN  TO CFW-VOLSIZE.                             00004930
+           MOVE SNAPDATE-IN TO CFW-SNAPDATE.                            00004940
+           WRITE CFW-DATA FROM CFW-RECORD.                              00004950
+                                                                        00004960
+       PREFIX-SUBTOTAL-ROUTINE.                                         00004970
+           MOVE 'N' TO WS-GROUP-FOUND-SW.                               00004980
+           IF WS-GROUP-COUNT > 0                                        00004990
+               PERFORM VARYING WS-GROUP-IDX FROM 1 BY 1                 00005000
+                       UNTIL WS-GROUP-IDX > WS-GROUP-COUNT              00005010
+                   IF WS-GROUP-PREFIX (WS-GROUP-IDX) =                  00005020
+                                       VOLNAME-IN (1:3)                 00005030
+                       ADD VOLSIZE-IN TO                                00005040
+                           WS-GROUP-TOTAL (WS-GROUP-IDX)                00005050
+                       MOVE 'Y' TO WS-GROUP-FOUND-SW                    00005060
+                   END-IF                                               00005070
+               END-PERFORM                                              00005080
+           END-IF.                                                      00005090
+           IF WS-GROUP-FOUND-SW = 'N'                                   00005100
+               IF WS-GROUP-COUNT < WS-MAX-GROUP                         00005110
+                   ADD 1 TO WS-GROUP-COUNT                              00005120
+                   MOVE VOLNAME-IN (1:3) TO                             00005130
+                        WS-GROUP-PREFIX (WS-GROUP-COUNT)                00005140
+                   MOVE VOLSIZE-IN TO WS-GROUP-TOTAL (WS-GROUP-COUNT)   00005150
+               ELSE                                                     00005160
+                   IF WS-GROUP-WARNED-SW = 'N'                          00005170
+                       DISPLAY 'WARNING - WS-GROUP-TABLE FULL AT '      00005180
+                               WS-MAX-GROUP                             00005190
+                               ' - NEW PREFIXES NOT SUBTOTALED'         00005200
+                       MOVE 'Y' TO WS-GROUP-WARNED-SW                   00005210
+                   END-IF                                               00005220
+               END-IF                                                   00005230
+           END-IF.                                                      00005240
+                                                                        00005250
+       ADD-ALERT-ROUTINE.                                               00005260
+           IF WS-ALERT-COUNT < WS-MAX-ALERT                             00005270
+               ADD 1 TO WS-ALERT-COUNT                                  00005280
+               MOVE VOLNAME-IN  TO                                      00005290
+                    WS-ALERT-VOLNAME (WS-ALERT-COUNT)                   00005300
+               MOVE VOLSIZE-IN  TO                                      00005310
+                    WS-ALERT-VOLSIZE (WS-ALERT-COUNT)                   00005320
+               MOVE SNAPDATE-IN TO                                      00005330
+                    WS-ALERT-SNAPDATE (WS-ALERT-COUNT)                  00005340
+           ELSE                                                         00005350
+               IF WS-ALERT-WARNED-SW = 'N'                              00005360
+                   DISPLAY 'WARNING - WS-ALERT-TABLE FULL AT '          00005370
+                           WS-MAX-ALERT                                 00005380
+                           ' - FURTHER EXCEPTIONS ARE NOT LISTED'       00005390
+                   MOVE 'Y' TO WS-ALERT-WARNED-SW                       00005400
+               END-IF                                                   00005410
+           END-IF.                                                      00005420
+                                                                        00005430
+       WRITE-REJECT-ROUTINE.                                            00005440
+           ADD 1 TO WS-REJECT-COUNT.                                    00005450
+           MOVE VOLNAME-IN TO REJ-VOLNAME.                              00005460
+           MOVE VOLSIZE-IN TO REJ-VOLSIZE-DISP.                         00005470
+           MOVE WS-REJECT-REASON TO REJ-REASON.                         00005480
+           WRITE REJ-DATA FROM REJ-RECORD.                              00005490
+                                                                        00005500
+       WRITE-CHECKPOINT-ROUTINE.                                        00005510
+           MOVE WS-INPUT-COUNT TO CKPT-COUNT.                           00005520
+           MOVE VOLNAME-IN TO CKPT-VOLNAME.                             00005530
+           MOVE VOLSIZE-SUM TO CKPT-VOLSIZE-SUM.                        00005540
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.                   00005550
+           OPEN OUTPUT CKPT-FILE.                                       00005560
+           WRITE CKPT-DATA FROM CKPT-RECORD.                            00005570
+           CLOSE CKPT-FILE.                                             00005580
+                                                                        00005590
+       RESET-CHECKPOINT-ROUTINE.                                        00005600
+           MOVE 0 TO CKPT-COUNT.                                        00005610
+           MOVE SPACES TO CKPT-VOLNAME.                                 00005620
+           MOVE 0 TO CKPT-VOLSIZE-SUM.                                  00005630
+           MOVE 0 TO CKPT-REJECT-COUNT.                                 00005640
+           OPEN OUTPUT CKPT-FILE.                                       00005650
+           WRITE CKPT-DATA FROM CKPT-RECORD.                            00005660
+           CLOSE CKPT-FILE.                                             00005670
+                                                                        00005680
+      **--------------------------------------------------------        00005690
+      ** SORT OUTPUT PROCEDURE - RETURNS RECORDS DESCENDING BY          00005700
+      ** SIZE, WRITES THE RANKED EXTRACT/REPORT/CSV, THEN THE           00005710
+      ** GROUP SUBTOTALS, EXCEPTION LISTING, AND FOOTERS.               00005720
+      **--------------------------------------------------------        00005730
+       WRITE-REPORT-ROUTINE.                                            00005740
+           OPEN OUTPUT RPT-OUT.                                         00005750
+           OPEN OUTPUT OUT-FILE.                                        00005760
+           OPEN OUTPUT CSV-OUT-FILE.                                    00005770
+           PERFORM HEADER-ROUTINE.                                      00005780
+           MOVE 'Y' TO WS-FIRST-RETURN-SW.                              00005790
+           MOVE 0 TO EOF.                                               00005800
+           RETURN SORT-FILE INTO SORT-RECORD                            00005810
+                  AT END MOVE 1 TO EOF.                                 00005820
+           PERFORM WRITE-DETAIL-ROUTINE UNTIL EOF = 1.                  00005830
+           PERFORM WRITE-SUBTOTALS-ROUTINE.                             00005840
+           PERFORM WRITE-ALERTS-ROUTINE.                                00005850
+           PERFORM FOOTER-ROUTINE.                                      00005860
+           CLOSE RPT-OUT.                                               00005870
+           CLOSE OUT-FILE.                                              00005880
+           CLOSE CSV-OUT-FILE.                                          00005890
+                                                                        00005900
+       HEADER-ROUTINE.                                                  00005910
+           WRITE OUT-DATA FROM OUT-HEADER.                              00005920
+           MOVE 'VOLNAME,VOLSIZE,SNAPDATE' TO CSV-LINE.                 00005930
+           WRITE CSV-DATA FROM CSV-RECORD.                              00005940
+                                                                        00005950
+       WRITE-DETAIL-ROUTINE.                                            00005960
+           ADD 1 TO WS-RANK.                                            00005970
+           ADD 1 TO WS-VOLUME-COUNT.                                    00005980
+           ADD 1 TO WS-OUTPUT-COUNT.                                    00005990
+           IF WS-FIRST-RETURN-SW = 'Y'                                  00006000
+               MOVE SD-VOLNAME TO WS-MAX-VOLNAME                        00006010
+               MOVE SD-VOLSIZE TO WS-MAX-VOLSIZE                        00006020
+               MOVE 'N' TO WS-FIRST-RETURN-SW                           00006030
+           END-IF.                                                      00006040
+           MOVE SD-VOLNAME TO WS-MIN-VOLNAME.                           00006050
+           MOVE SD-VOLSIZE TO WS-MIN-VOLSIZE.                           00006060
+           ADD SD-VOLSIZE TO WS-RUNNING-SUM.                            00006070
+                                                                        00006080
+           MOVE SD-VOLNAME  TO VOLNAME-OUT.                             00006090
+           MOVE SD-VOLSIZE  TO VOLSIZE-OUT.                             00006100
+           MOVE SD-SNAPDATE TO SNAPDATE-OUT.                            00006110
+           WRITE OUT-DATA FROM OUT-RECORD.                              00006120
+                                                                        00006130
+           MOVE WS-RANK     TO RANK-RPT.                                00006140
+           MOVE SD-VOLNAME  TO VOLNAME-RPT.                             00006150
+           MOVE SD-VOLSIZE  TO VOLSIZE-RPT.                             00006160
+           MOVE SD-SNAPDATE TO SNAPDATE-RPT.                            00006170
+           MOVE WS-RUNNING-SUM TO VOLSIZE-SUM-RPT.                      00006180
+           WRITE RPT-DATA FROM RPT-RECORD.                              00006190
+                                                                        00006200
+           MOVE SPACES TO CSV-LINE.                                     00006210
+           STRING SD-VOLNAME   DELIMITED BY SPACE                       00006220
+                  ','          DELIMITED BY SIZE                        00006230
+                  SD-VOLSIZE   DELIMITED BY SIZE                        00006240
+                  ','          DELIMITED BY SIZE                        00006250
+                  SD-SNAPDATE  DELIMITED BY SPACE                       00006260
+                  INTO CSV-LINE.                                        00006270
+           WRITE CSV-DATA FROM CSV-RECORD.                              00006280
+                                                                        00006290
+           RETURN SORT-FILE INTO SORT-RECORD                            00006300
+                  AT END MOVE 1 TO EOF.                                 00006310
+                                                                        00006320
+       WRITE-SUBTOTALS-ROUTINE.                                         00006330
+           WRITE RPT-DATA FROM RPT-SUBTOTAL-HDR.                        00006340
+           PERFORM VARYING WS-GROUP-IDX FROM 1 BY 1                     00006350
+                   UNTIL WS-GROUP-IDX > WS-GROUP-COUNT                  00006360
+               MOVE WS-GROUP-PREFIX (WS-GROUP-IDX)                      00006370
+                    TO GROUP-PREFIX-RPT                                 00006380
+               MOVE WS-GROUP-TOTAL (WS-GROUP-IDX)                       00006390
+                    TO GROUP-TOTAL-RPT                                  00006400
+               WRITE RPT-DATA FROM RPT-SUBTOTAL-LINE                    00006410
+           END-PERFORM.                                                 00006420
+                                                                        00006430
+       WRITE-ALERTS-ROUTINE.                                            00006440
+           IF WS-ALERT-COUNT = 0                                        00006450
+               WRITE RPT-DATA FROM RPT-NO-ALERT-LINE                    00006460
+           ELSE                                                         00006470
+               WRITE RPT-DATA FROM RPT-ALERT-HDR                        00006480
+               PERFORM VARYING WS-ALERT-IDX FROM 1 BY 1                 00006490
+                       UNTIL WS-ALERT-IDX > WS-ALERT-COUNT              00006500
+                   MOVE WS-ALERT-VOLNAME (WS-ALERT-IDX)                 00006510
+                        TO ALERT-VOLNAME-RPT                            00006520
+                   MOVE WS-ALERT-VOLSIZE (WS-ALERT-IDX)                 00006530
+                        TO ALERT-VOLSIZE-RPT                            00006540
+                   MOVE WS-ALERT-SNAPDATE (WS-ALERT-IDX)                00006550
+                        TO ALERT-SNAPDATE-RPT                           00006560
+                   WRITE RPT-DATA FROM RPT-ALERT-LINE                   00006570
+               END-PERFORM                                              00006580
+           END-IF.                                                      00006590
+                                                                        00006600
+       FOOTER-ROUTINE.                                                  00006610
+           MOVE VOLSIZE-SUM TO VOLSIZE-SUM-OTR.                         00006620
+           MOVE VOLSIZE-SUM TO VOLSIZE-SUM-FTR.                         00006630
+           MOVE WS-VOLUME-COUNT TO VOLUME-COUNT-OTR.                    00006640
+           MOVE WS-VOLUME-COUNT TO COUNT-RPT.                           00006650
+           IF WS-VOLUME-COUNT > 0                                       00006660
+               DIVIDE VOLSIZE-SUM BY WS-VOLUME-COUNT                    00006670
+                   GIVING WS-AVERAGE-SIZE ROUNDED                       00006680
+           ELSE                                                         00006690
+               MOVE 0 TO WS-AVERAGE-SIZE                                00006700
+           END-IF.                                                      00006710
+           MOVE WS-AVERAGE-SIZE TO AVERAGE-SIZE-OTR.                    00006720
+           MOVE WS-AVERAGE-SIZE TO AVG-RPT.                             00006730
+           MOVE WS-MIN-VOLNAME TO MIN-VOLNAME-OTR.                      00006740
+           MOVE WS-MIN-VOLSIZE TO MIN-VOLSIZE-OTR.                      00006750
+           MOVE WS-MIN-VOLNAME TO MIN-VOLNAME-RPT.                      00006760
+           MOVE WS-MIN-VOLSIZE TO MIN-VOLSIZE-RPT.                      00006770
+           MOVE WS-MAX-VOLNAME TO MAX-VOLNAME-OTR.                      00006780
+           MOVE WS-MAX-VOLSIZE TO MAX-VOLSIZE-OTR.                      00006790
+           MOVE WS-MAX-VOLNAME TO MAX-VOLNAME-RPT.                      00006800
+           MOVE WS-MAX-VOLSIZE TO MAX-VOLSIZE-RPT.                      00006810
+           MOVE WS-INPUT-COUNT TO INPUT-COUNT-OTR.                      00006820
+           MOVE WS-OUTPUT-COUNT TO OUTPUT-COUNT-OTR.                    00006830
+           MOVE WS-REJECT-COUNT TO REJECT-COUNT-OTR.                    00006840
+           MOVE WS-INPUT-COUNT TO IN-RPT.                               00006850
+           MOVE WS-OUTPUT-COUNT TO OUT-RPT.                             00006860
+           MOVE WS-REJECT-COUNT TO REJ-RPT.                             00006870
+           IF WS-INPUT-COUNT - WS-REJECT-COUNT = WS-OUTPUT-COUNT        00006880
+               MOVE 'BALANCED' TO RECON-STATUS-RPT                      00006890
+           ELSE                                                         00006900
+               MOVE 'OUT-OF-BAL' TO RECON-STATUS-RPT                    00006910
+               DISPLAY 'RECONCILIATION ERROR - IN/OUT DO NOT MATCH'     00006920
+               MOVE 16 TO RETURN-CODE                                   00006930
+           END-IF.                                                      00006940
+           WRITE OUT-DATA FROM OUT-FOOTER.                              00006950
+           WRITE RPT-DATA FROM RPT-FOOTER.                              00006960
+           WRITE RPT-DATA FROM RPT-COUNT-LINE.                          00006970
+           WRITE RPT-DATA FROM RPT-AVG-LINE.                            00006980
+           WRITE RPT-DATA FROM RPT-MAX-LINE.                            00006990
+           WRITE RPT-DATA FROM RPT-MIN-LINE.                            00007000
+           WRITE RPT-DATA FROM RPT-RECON-LINE.                          00007010
+           PERFORM RESET-CHECKPOINT-ROUTINE.                            00007020
+                                                                        00007030
