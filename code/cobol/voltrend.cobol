@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID.  'VOLTREND'.                                         00000110
+      ****************************                                      00000120
+      * MULTI-DATE VOLUME SIZE TREND / GROWTH REPORT                    00000130
+      * READS SEVERAL DAYS OF VSH-FILE-FORMAT HISTORY (CONCATENATED     00000140
+      * ACROSS SNAPSHOT DATES), KEYED BY VOLNAME-IN, AND PRINTS THE     00000150
+      * SIZE DELTA AND PERCENT GROWTH SINCE EACH VOLUME'S PRIOR         00000160
+      * SNAPSHOT.                                                       00000170
+      ****************************                                      00000180
+       ENVIRONMENT DIVISION.                                            00000190
+       CONFIGURATION SECTION.                                           00000200
+       SOURCE-COMPUTER.  IBM-370.                                       00000210
+       OBJECT-COMPUTER.  IBM-370.                                       00000220
+       INPUT-OUTPUT SECTION.                                            00000230
+       FILE-CONTROL.                                                    00000240
+            SELECT HIST-FILE ASSIGN TO UT-S-SYSIN.                      00000250
+            SELECT RPT-OUT   ASSIGN TO UT-S-SYSOUT.                     00000260
+            SELECT SORT-FILE ASSIGN TO SORTWK01.                        00000270
+                                                                        00000280
+       DATA DIVISION.                                                   00000290
+       FILE SECTION.                                                    00000300
+       FD  HIST-FILE                                                    00000310
+           RECORDING MODE IS F                                          00000320
+           RECORD CONTAINS 80 CHARACTERS                                00000330
+           BLOCK CONTAINS 238 RECORDS                                   00000340
+           LABEL RECORDS ARE STANDARD                                   00000350
+           DATA RECORDS IS HIST-RECORD.                                 00000360
+       01  HIST-DATA            PIC X(80).                              00000370
+                                                                        00000380
+       FD  RPT-OUT                                                      00000390
+           LABEL RECORDS ARE OMITTED                                    00000400
+           DATA RECORDS IS RPT-RECORD.                                  00000410
+       01  RPT-DATA             PIC X(200).                             00000420
+                                                                        00000430
+       SD  SORT-FILE.                                                   00000440
+       01  SORT-RECORD.                                                 00000450
+           02  SD-VOLNAME       PIC X(10).                              00000460
+           02  SD-SNAPDATE      PIC X(12).                              00000470
+           02  SD-VOLSIZE       PIC 9(8).                               00000480
+                                                                        00000490
+       WORKING-STORAGE SECTION.                                         00000500
+                                                                        00000510
+      ** RECORD LAYOUTS                                                 00000520
+       01  HIST-RECORD.                                                 00000530
+           02  FILLER           PIC A(25).                              00000540
+           02  VOLSIZE-IN       PIC 9(8).                               00000550
+           02  FILLER           PIC A(1).                               00000560
+           02  SNAPDATE-IN      PIC X(12).                              00000570
+           02  FILLER           PIC A(1).                               00000580
+           02  VOLNAME-IN       PIC X(10).                              00000590
+           02  FILLER           PIC A(23).                              00000600
+                                                                        00000610
+       01  RPT-HEADER.                                                  00000620
+           02  FILLER           PIC X(34) VALUE                         00000630
+                'VOLUME SIZE TREND / GROWTH REPORT'.                    00000640
+           02  FILLER           PIC A(166).                             00000650
+       01  RPT-COLHDR.                                                  00000660
+           02  FILLER           PIC X(36) VALUE                         00000670
+                'VOLNAME  FROM-DATE  TO-DATE FROM/TO'.                  00000680
+           02  FILLER           PIC A(164).                             00000690
+       01  RPT-RECORD.                                                  00000700
+           02  VOLNAME-TRD      PIC X(10).                              00000710
+           02  FILLER           PIC A(2).                               00000720
+           02  SNAPDATE-TRD     PIC X(12).                              00000730
+           02  FILLER           PIC A(2).                               00000740
+           02  VOLSIZE-TRD      PIC ZZ,ZZZ,ZZ9.                         00000750
+           02  FILLER           PIC A(2).                               00000760
+           02  NOTE-TRD         PIC X(20) VALUE SPACES.                 00000770
+           02  FILLER           PIC A(142).                             00000780
+       01  RPT-DELTA-LINE.                                              00000790
+           02  VOLNAME-DLT      PIC X(10).                              00000800
+           02  FILLER           PIC A(2).                               00000810
+           02  FROM-DATE-DLT    PIC X(12).                              00000820
+           02  FILLER           PIC A(1).                               00000830
+           02  TO-DATE-DLT      PIC X(12).                              00000840
+           02  FILLER           PIC A(2).                               00000850
+           02  FROM-SIZE-DLT    PIC ZZ,ZZZ,ZZ9.                         00000860
+           02  FILLER           PIC A(2).                               00000870
+           02  TO-SIZE-DLT      PIC ZZ,ZZZ,ZZ9.                         00000880
+           02  FILLER           PIC A(2).                               00000890
+           02  DELTA-DLT        PIC +ZZ,ZZZ,ZZ9.                        00000900
+           02  FILLER           PIC A(2).                               00000910
+           02  PCT-DLT          PIC +ZZZZZ9.99.                         00000920
+           02  FILLER           PIC A(114).                             00000930
+                                                                        00000940
+      ** CONTROL-BREAK / GROWTH-CALCULATION FIELDS                      00000950
+       01  WS-PRIOR-VOLNAME     PIC X(10) VALUE SPACES.                 00000960
+       01  WS-PRIOR-SNAPDATE    PIC X(12) VALUE SPACES.                 00000970
+       01  WS-PRIOR-VOLSIZE     PIC 9(8) VALUE 0.                       00000980
+       01  WS-DELTA             PIC S9(8) VALUE 0.                      00000990
+       01  WS-PCT-GROWTH        PIC S9(5)V99 VALUE 0.                   00001000
+       01  EOF                  PIC 9 VALUE 0.                          00001010
+                                                                        00001020
+       PROCEDURE DIVISION.                                              00001030
+                                                                        00001040
+       MAIN-ROUTINE.                                                    00001050
+           SORT SORT-FILE                                               00001060
+               ON ASCENDING KEY SD-VOLNAME SD-SNAPDATE                  00001070
+               INPUT PROCEDURE IS LOAD-HISTORY-ROUTINE                  00001080
+               OUTPUT PROCEDURE IS WRITE-TREND-ROUTINE.                 00001090
+           DISPLAY 'DONE'.                                              00001100
+           STOP RUN.                                                    00001110
+                                                                        00001120
+       LOAD-HISTORY-ROUTINE.                                            00001130
+           OPEN INPUT HIST-FILE.                                        00001140
+           DISPLAY 'PROCESSING VOLUME HISTORY'.                         00001150
+           READ HIST-FILE INTO HIST-RECORD                              00001160
+                          AT END MOVE 1 TO EOF.                         00001170
+           PERFORM RELEASE-HISTORY-ROUTINE UNTIL EOF = 1.               00001180
+           CLOSE HIST-FILE.                                             00001190
+                                                                        00001200
+       RELEASE-HISTORY-ROUTINE.                                         00001210
+           MOVE VOLNAME-IN  TO SD-VOLNAME.                              00001220
+           MOVE SNAPDATE-IN TO SD-SNAPDATE.                             00001230
+           MOVE VOLSIZE-IN  TO SD-VOLSIZE.                              00001240
+           RELEASE SORT-RECORD.                                         00001250
+           READ HIST-FILE INTO HIST-RECORD                              00001260
+                          AT END MOVE 1 TO EOF.                         00001270
+                                                                        00001280
+       WRITE-TREND-ROUTINE.                                             00001290
+           OPEN OUTPUT RPT-OUT.                                         00001300
+           WRITE RPT-DATA FROM RPT-HEADER.                              00001310
+           WRITE RPT-DATA FROM RPT-COLHDR.                              00001320
+           MOVE 0 TO EOF.                                               00001330
+           RETURN SORT-FILE INTO SORT-RECORD                            00001340
+                  AT END MOVE 1 TO EOF.                                 00001350
+           PERFORM WRITE-TREND-LINE-ROUTINE UNTIL EOF = 1.              00001360
+           CLOSE RPT-OUT.                                               00001370
+                                                                        00001380
+       WRITE-TREND-LINE-ROUTINE.                                        00001390
+           IF SD-VOLNAME NOT = WS-PRIOR-VOLNAME                         00001400
+               MOVE SPACES TO RPT-RECORD                                00001410
+               MOVE SD-VOLNAME  TO VOLNAME-TRD                          00001420
+               MOVE SD-SNAPDATE TO SNAPDATE-TRD                         00001430
+               MOVE SD-VOLSIZE  TO VOLSIZE-TRD                          00001440
+               MOVE 'FIRST SNAPSHOT' TO NOTE-TRD                        00001450
+               WRITE RPT-DATA FROM RPT-RECORD                           00001460
+           ELSE                                                         00001470
+               COMPUTE WS-DELTA = SD-VOLSIZE - WS-PRIOR-VOLSIZE         00001480
+               IF WS-PRIOR-VOLSIZE > 0                                  00001490
+                   COMPUTE WS-PCT-GROWTH ROUNDED =                      00001500
+                       (WS-DELTA * 100) / WS-PRIOR-VOLSIZE              00001510
+               ELSE                                                     00001520
+                   MOVE 0 TO WS-PCT-GROWTH                              00001530
+               END-IF                                                   00001540
+               MOVE SPACES TO RPT-DELTA-LINE                            00001550
+               MOVE SD-VOLNAME        TO VOLNAME-DLT                    00001560
+               MOVE WS-PRIOR-SNAPDATE TO FROM-DATE-DLT                  00001570
+               MOVE SD-SNAPDATE       TO TO-DATE-DLT                    00001580
+               MOVE WS-PRIOR-VOLSIZE  TO FROM-SIZE-DLT                  00001590
+               MOVE SD-VOLSIZE        TO TO-SIZE-DLT                    00001600
+               MOVE WS-DELTA          TO DELTA-DLT                      00001610
+               MOVE WS-PCT-GROWTH     TO PCT-DLT                        00001620
+               WRITE RPT-DATA FROM RPT-DELTA-LINE                       00001630
+           END-IF.                                                      00001640
+           MOVE SD-VOLNAME  TO WS-PRIOR-VOLNAME.                        00001650
+           MOVE SD-SNAPDATE TO WS-PRIOR-SNAPDATE.                       00001660
+           MOVE SD-VOLSIZE  TO WS-PRIOR-VOLSIZE.                        00001670
+           RETURN SORT-FILE INTO SORT-RECORD                            00001680
+                  AT END MOVE 1 TO EOF.                                 00001690
